@@ -1,29 +1,488 @@
-IDENTIFICATION DIVISION.
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. NUMBERPROC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-INPUT-FILE ASSIGN TO "SEQIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQIN-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "SEQRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQRPT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "SEQREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQREJ-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SEQCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQCKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "SEQAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQAUD-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "SEQXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQXTR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-INPUT-FILE
+           RECORDING MODE IS F.
+       01  SEQ-INPUT-RECORD           PIC 9(9).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05  REJ-INPUT-VALUE        PIC X(9).
+           05  REJ-REASON-CODE        PIC X(12).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-SEQ-NUMBER   PIC 9(9).
+      *>  Position marker: count of SEQIN records READ (valid or
+      *>  rejected) by the end of this checkpoint, so restart can
+      *>  skip by position instead of by value.
+           05  CKPT-RECORD-COUNT      PIC 9(9).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-SEQ-NUMBER         PIC 9(9).
+           05  AUD-CLASS-CODE         PIC X(4).
+           05  AUD-RESULT             PIC 9(9).
+           05  AUD-RUN-DATE           PIC X(8).
+           05  AUD-RUN-TIME           PIC X(6).
+           05  AUD-SIZE-ERROR-FLAG    PIC X(1).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       COPY "SEQXTR.cpy".
+
        WORKING-STORAGE SECTION.
-       01 I        PIC 9 VALUE 1.
-       01 RESULT   PIC 99.
+       01  WS-SEQIN-STATUS            PIC XX VALUE SPACES.
+       01  WS-SEQRPT-STATUS           PIC XX VALUE SPACES.
+       01  WS-SEQREJ-STATUS           PIC XX VALUE SPACES.
+       01  WS-SEQCKPT-STATUS          PIC XX VALUE SPACES.
+       01  WS-SEQAUD-STATUS           PIC XX VALUE SPACES.
+       01  WS-SEQXTR-STATUS           PIC XX VALUE SPACES.
+       01  WS-LANE-CODE               PIC X(1).
+       01  WS-AUDIT-DATE-TIME         PIC X(21).
+       01  WS-AUDIT-DATE REDEFINES WS-AUDIT-DATE-TIME.
+           05  WS-AUDIT-DATE-8        PIC X(8).
+           05  WS-AUDIT-TIME-6        PIC X(6).
+           05  FILLER                 PIC X(7).
+       01  WS-EOF-SWITCH              PIC X VALUE 'N'.
+           88  END-OF-INPUT           VALUE 'Y'.
+
+       01  WS-RESTART-PARM            PIC X(8) VALUE SPACES.
+       01  WS-RESTART-MODE-SWITCH     PIC X VALUE 'N'.
+           88  RESTART-REQUESTED      VALUE 'Y'.
+       01  WS-RESTART-SEQ-NUMBER      PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-SKIP-COUNT      PIC 9(9) VALUE ZERO.
+       01  WS-RECS-READ               PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 1000.
+       01  WS-RECS-SINCE-CHECKPOINT   PIC 9(4) VALUE ZERO.
+       01  WS-CKPT-EOF-SWITCH         PIC X VALUE 'N'.
+           88  END-OF-CHECKPOINT-FILE VALUE 'Y'.
+
+       01  WS-RECORD-VALID-SWITCH     PIC X VALUE 'Y'.
+           88  RECORD-VALID           VALUE 'Y'.
+           88  RECORD-INVALID         VALUE 'N'.
+       01  WS-REJECT-REASON           PIC X(12) VALUE SPACES.
+       01  WS-MIN-VALID-NUMBER        PIC 9(9) VALUE 1.
+       01  WS-MAX-VALID-NUMBER        PIC 9(9) VALUE 900000000.
+
+       01  I        PIC 9(9) VALUE 1.
+       01  RESULT   PIC 9(9).
+       01  WS-CLASS-TEXT              PIC X(4).
+       01  WS-SIZE-ERROR-SWITCH       PIC X VALUE 'N'.
+           88  SIZE-ERROR-OCCURRED    VALUE 'Y'.
 
-       PROCEDURE DIVISION.
+       01  WS-PROGRAM-NAME            PIC X(10) VALUE 'NUMBERPROC'.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-YYYY           PIC 9(4).
+           05  WS-CURR-MM             PIC 9(2).
+           05  WS-CURR-DD             PIC 9(2).
+
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                 PIC X(10) VALUE 'PROGRAM: '.
+           05  RH-PROGRAM-NAME        PIC X(10).
+           05  FILLER                 PIC X(12) VALUE '  RUN DATE: '.
+           05  RH-RUN-DATE            PIC X(10).
+           05  FILLER                 PIC X(38) VALUE SPACES.
+
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                 PIC X(9)  VALUE 'INPUT NO.'.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  FILLER                 PIC X(4)  VALUE 'CLSS'.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  FILLER                 PIC X(6)  VALUE 'RESULT'.
+           05  FILLER                 PIC X(6)  VALUE SPACES.
+           05  FILLER                 PIC X(4)  VALUE 'FLAG'.
+           05  FILLER                 PIC X(45) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  RD-INPUT-NUMBER        PIC Z(8)9.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  RD-CLASS-TEXT          PIC X(4).
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  RD-RESULT              PIC Z(8)9.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  RD-FLAG                PIC X(1).
+           05  FILLER                 PIC X(48) VALUE SPACES.
+
+       01  WS-REPORT-FOOTER-LINE.
+           05  FILLER                 PIC X(15) VALUE 'END OF REPORT'.
+           05  FILLER                 PIC X(65) VALUE SPACES.
+
+       01  WS-REPORT-TOTALS-LINE.
+           05  FILLER                 PIC X(6)  VALUE 'EVEN: '.
+           05  RT-EVEN-COUNT          PIC Z(6)9.
+           05  FILLER                 PIC X(7)  VALUE '  ODD: '.
+           05  RT-ODD-COUNT           PIC Z(6)9.
+           05  FILLER                 PIC X(8)  VALUE '  BOTH: '.
+           05  RT-BOTH-COUNT          PIC Z(6)9.
+           05  FILLER                 PIC X(9)  VALUE '  TOTAL: '.
+           05  RT-RESULT-TOTAL        PIC Z(10)9.
+           05  FILLER                 PIC X(18) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  EVEN-COUNT             PIC 9(7) VALUE ZERO.
+           05  ODD-COUNT              PIC 9(7) VALUE ZERO.
+           05  BOTH-COUNT             PIC 9(7) VALUE ZERO.
+           05  REJECT-COUNT           PIC 9(7) VALUE ZERO.
+           05  SIZE-ERROR-COUNT       PIC 9(7) VALUE ZERO.
+           05  RESULT-TOTAL           PIC 9(12) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH         PIC S9(4) COMP.
+           05  LK-PARM-TEXT           PIC X(8).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
        MAIN-PARA.
            DISPLAY "Start".
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               PERFORM PROCESS-NUMBER
-               DISPLAY "Result: " RESULT
-           END-PERFORM.
+           IF LK-PARM-LENGTH > ZERO AND LK-PARM-LENGTH <= 8
+               MOVE SPACES TO WS-RESTART-PARM
+               MOVE LK-PARM-TEXT(1:LK-PARM-LENGTH) TO WS-RESTART-PARM
+           END-IF
+           IF WS-RESTART-PARM = 'RESTART'
+               SET RESTART-REQUESTED TO TRUE
+               PERFORM READ-CHECKPOINT
+           END-IF
+
+           OPEN INPUT SEQ-INPUT-FILE
+           IF WS-SEQIN-STATUS NOT = "00"
+               DISPLAY "Unable to open SEQIN, status " WS-SEQIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-SEQRPT-STATUS NOT = "00"
+               DISPLAY "Unable to open SEQRPT, status " WS-SEQRPT-STATUS
+               CLOSE SEQ-INPUT-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+           IF WS-SEQREJ-STATUS NOT = "00"
+               DISPLAY "Unable to open SEQREJ, status " WS-SEQREJ-STATUS
+               CLOSE SEQ-INPUT-FILE
+               CLOSE REPORT-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-SEQAUD-STATUS NOT = "00"
+               DISPLAY "Unable to open SEQAUD, status " WS-SEQAUD-STATUS
+               CLOSE SEQ-INPUT-FILE
+               CLOSE REPORT-FILE
+               CLOSE REJECT-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT EXTRACT-FILE
+           IF WS-SEQXTR-STATUS NOT = "00"
+               DISPLAY "Unable to open SEQXTR, status " WS-SEQXTR-STATUS
+               CLOSE SEQ-INPUT-FILE
+               CLOSE REPORT-FILE
+               CLOSE REJECT-FILE
+               CLOSE AUDIT-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM READ-INPUT-RECORD
+
+           PERFORM UNTIL END-OF-INPUT
+               IF RESTART-REQUESTED AND WS-RECS-READ NOT > WS-RESTART-SKIP-COUNT
+                   CONTINUE
+               ELSE
+                   PERFORM EDIT-INPUT-RECORD
+                   IF RECORD-VALID
+                       MOVE SEQ-INPUT-RECORD TO I
+                       PERFORM PROCESS-NUMBER
+                       PERFORM WRITE-REPORT-DETAIL
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM WRITE-EXTRACT-RECORD
+                       PERFORM UPDATE-CHECKPOINT
+                   ELSE
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+               END-IF
+               PERFORM READ-INPUT-RECORD
+           END-PERFORM
+
+           IF EVEN-COUNT + ODD-COUNT + BOTH-COUNT NOT = ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM WRITE-REPORT-TOTALS
+           PERFORM WRITE-REPORT-FOOTER
+
+           CLOSE SEQ-INPUT-FILE
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE EXTRACT-FILE
+
+           DISPLAY "Even count: " EVEN-COUNT
+           DISPLAY "Odd count: " ODD-COUNT
+           DISPLAY "Both count: " BOTH-COUNT
+           DISPLAY "Reject count: " REJECT-COUNT
+           DISPLAY "Size error count (excluded from result total): "
+                   SIZE-ERROR-COUNT
+           DISPLAY "Result total: " RESULT-TOTAL
+
+           IF REJECT-COUNT NOT = ZERO
+               DISPLAY "One or more records were rejected, see SEQREJ"
+               MOVE 4 TO RETURN-CODE
+           END-IF
 
            DISPLAY "End".
            STOP RUN.
 
+       READ-INPUT-RECORD.
+           READ SEQ-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECS-READ
+           END-READ.
+
+       EDIT-INPUT-RECORD.
+           SET RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF SEQ-INPUT-RECORD NOT NUMERIC
+               MOVE 'NOT-NUMERIC' TO WS-REJECT-REASON
+               SET RECORD-INVALID TO TRUE
+           ELSE
+               IF SEQ-INPUT-RECORD < WS-MIN-VALID-NUMBER
+                  OR SEQ-INPUT-RECORD > WS-MAX-VALID-NUMBER
+                   MOVE 'OUT-OF-RANGE' TO WS-REJECT-REASON
+                   SET RECORD-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE SEQ-INPUT-RECORD TO REJ-INPUT-VALUE
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE
+           WRITE REJECT-RECORD
+           ADD 1 TO REJECT-COUNT
+               ON SIZE ERROR
+                   DISPLAY "Size error incrementing REJECT-COUNT"
+           END-ADD.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-SEQCKPT-STATUS = "00"
+               PERFORM UNTIL END-OF-CHECKPOINT-FILE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET END-OF-CHECKPOINT-FILE TO TRUE
+                       NOT AT END
+                           MOVE CKPT-LAST-SEQ-NUMBER TO WS-RESTART-SEQ-NUMBER
+                           MOVE CKPT-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+                   END-READ
+               END-PERFORM
+               IF WS-RESTART-SKIP-COUNT = ZERO
+                   DISPLAY "No checkpoint record found, restarting "
+                           "from the beginning of SEQIN"
+               ELSE
+                   DISPLAY "Restarting after skipping "
+                           WS-RESTART-SKIP-COUNT
+                           " already-read SEQIN records (last "
+                           "sequence number successfully processed was "
+                           WS-RESTART-SEQ-NUMBER ")"
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No SEQCKPT file available, restarting "
+                       "from the beginning of SEQIN"
+           END-IF.
+
+       UPDATE-CHECKPOINT.
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE I TO CKPT-LAST-SEQ-NUMBER
+           MOVE WS-RECS-READ TO CKPT-RECORD-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-SEQCKPT-STATUS NOT = "00"
+               DISPLAY "Unable to open SEQCKPT, status " WS-SEQCKPT-STATUS
+               CLOSE SEQ-INPUT-FILE
+               CLOSE REPORT-FILE
+               CLOSE REJECT-FILE
+               CLOSE AUDIT-FILE
+               CLOSE EXTRACT-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-TIME
+           MOVE WS-PROGRAM-NAME TO RH-PROGRAM-NAME
+           STRING WS-CURR-MM    '/'
+                  WS-CURR-DD    '/'
+                  WS-CURR-YYYY
+                  DELIMITED BY SIZE INTO RH-RUN-DATE
+           MOVE WS-REPORT-HEADER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-REPORT-DETAIL.
+           MOVE I TO RD-INPUT-NUMBER
+           MOVE WS-CLASS-TEXT TO RD-CLASS-TEXT
+           MOVE RESULT TO RD-RESULT
+           IF SIZE-ERROR-OCCURRED
+               MOVE '*' TO RD-FLAG
+           ELSE
+               MOVE SPACE TO RD-FLAG
+           END-IF
+           MOVE WS-REPORT-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-DATE-TIME
+           MOVE I TO AUD-SEQ-NUMBER
+           MOVE WS-CLASS-TEXT TO AUD-CLASS-CODE
+           MOVE RESULT TO AUD-RESULT
+           MOVE WS-AUDIT-DATE-8 TO AUD-RUN-DATE
+           MOVE WS-AUDIT-TIME-6 TO AUD-RUN-TIME
+           IF SIZE-ERROR-OCCURRED
+               MOVE 'Y' TO AUD-SIZE-ERROR-FLAG
+           ELSE
+               MOVE 'N' TO AUD-SIZE-ERROR-FLAG
+           END-IF
+           WRITE AUDIT-RECORD.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE I TO SEQXTR-SEQ-NUMBER
+           MOVE WS-LANE-CODE TO SEQXTR-LANE-CODE
+           MOVE RESULT TO SEQXTR-RESULT
+           IF SIZE-ERROR-OCCURRED
+               MOVE 'Y' TO SEQXTR-SIZE-ERROR-FLAG
+           ELSE
+               MOVE 'N' TO SEQXTR-SIZE-ERROR-FLAG
+           END-IF
+           WRITE SEQXTR-RECORD.
+
+       WRITE-REPORT-TOTALS.
+           MOVE EVEN-COUNT    TO RT-EVEN-COUNT
+           MOVE ODD-COUNT     TO RT-ODD-COUNT
+           MOVE BOTH-COUNT    TO RT-BOTH-COUNT
+           MOVE RESULT-TOTAL  TO RT-RESULT-TOTAL
+           MOVE WS-REPORT-TOTALS-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-REPORT-FOOTER.
+           MOVE WS-REPORT-FOOTER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
        PROCESS-NUMBER.
-           IF FUNCTION MOD(I, 2) = 0
-               DISPLAY "Even number"
-               COMPUTE RESULT = I * 2
+           MOVE 'N' TO WS-SIZE-ERROR-SWITCH
+           IF FUNCTION MOD(I, 2) = 0 AND FUNCTION MOD(I, 3) = 0
+               MOVE 'BOTH' TO WS-CLASS-TEXT
+               MOVE 'B' TO WS-LANE-CODE
+               DISPLAY "Even and divisible by 3"
+               COMPUTE RESULT = I * 3
+                   ON SIZE ERROR
+                       SET SIZE-ERROR-OCCURRED TO TRUE
+                       DISPLAY "Size error computing RESULT for " I
+                       MOVE 999999999 TO RESULT
+               END-COMPUTE
+               ADD 1 TO BOTH-COUNT
+                   ON SIZE ERROR
+                       DISPLAY "Size error incrementing BOTH-COUNT"
+               END-ADD
+           ELSE
+               IF FUNCTION MOD(I, 2) = 0
+                   MOVE 'EVEN' TO WS-CLASS-TEXT
+                   MOVE 'E' TO WS-LANE-CODE
+                   DISPLAY "Even number"
+                   COMPUTE RESULT = I * 2
+                       ON SIZE ERROR
+                           SET SIZE-ERROR-OCCURRED TO TRUE
+                           DISPLAY "Size error computing RESULT for " I
+                           MOVE 999999999 TO RESULT
+                   END-COMPUTE
+                   ADD 1 TO EVEN-COUNT
+                       ON SIZE ERROR
+                           DISPLAY "Size error incrementing EVEN-COUNT"
+                   END-ADD
+               ELSE
+                   MOVE 'ODD ' TO WS-CLASS-TEXT
+                   MOVE 'O' TO WS-LANE-CODE
+                   DISPLAY "Odd number"
+      *>          ON SIZE ERROR below is defensive-only: given
+      *>          WS-MAX-VALID-NUMBER and RESULT's current PIC 9(9),
+      *>          I + 1 can never exceed RESULT's capacity for any
+      *>          I that passes EDIT-INPUT-RECORD, so this branch is
+      *>          unreachable today. Kept for structural symmetry with
+      *>          the EVEN/BOTH lanes and as a safety net if either
+      *>          limit changes independently later.
+                   COMPUTE RESULT = I + 1
+                       ON SIZE ERROR
+                           SET SIZE-ERROR-OCCURRED TO TRUE
+                           DISPLAY "Size error computing RESULT for " I
+                           MOVE 999999999 TO RESULT
+                   END-COMPUTE
+                   ADD 1 TO ODD-COUNT
+                       ON SIZE ERROR
+                           DISPLAY "Size error incrementing ODD-COUNT"
+                   END-ADD
+               END-IF
+           END-IF
+           IF SIZE-ERROR-OCCURRED
+               ADD 1 TO SIZE-ERROR-COUNT
+                   ON SIZE ERROR
+                       DISPLAY "Size error incrementing SIZE-ERROR-COUNT"
+               END-ADD
            ELSE
-               DISPLAY "Odd number"
-               COMPUTE RESULT = I + 1
+               ADD RESULT TO RESULT-TOTAL
            END-IF.
-           EXIT.
\ No newline at end of file
+           EXIT.
