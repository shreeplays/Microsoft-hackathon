@@ -0,0 +1,59 @@
+//NUMBPROC JOB (ACCTNO),'NUMBER CLASSIFY',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH RUN FOR NUMBERPROC                              *
+//* STEP010 CLASSIFIES THE DAY'S SEQIN FILE INTO SEQRPT/SEQREJ.   *
+//* STEP020/STEP030 INSPECT THE NUMBERPROC RETURN CODE AND        *
+//* NOTIFY OPS WHEN THE RUN DID NOT COMPLETE CLEANLY.             *
+//*                                                                *
+//* TO RESTART A RUN THAT ABENDED PARTWAY THROUGH (PICKING UP     *
+//* AFTER THE LAST CHECKPOINT INSTEAD OF REPROCESSING SEQIN FROM  *
+//* THE TOP), RESUBMIT THIS JOB WITH STEP010's PARM CHANGED TO    *
+//* PARM='RESTART', E.G.:                                         *
+//*     //STEP010  EXEC PGM=NUMBERPROC,PARM='RESTART'              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=NUMBERPROC
+//STEPLIB  DD DSN=PROD.NUMBPROC.LOADLIB,DISP=SHR
+//SEQIN    DD DSN=PROD.NUMBPROC.SEQIN,DISP=SHR
+//SEQRPT   DD DSN=PROD.NUMBPROC.SEQRPT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SEQREJ   DD DSN=PROD.NUMBPROC.SEQREJ(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=21,BLKSIZE=0)
+//SEQCKPT  DD DSN=PROD.NUMBPROC.SEQCKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=18,BLKSIZE=0)
+//SEQAUD   DD DSN=PROD.NUMBPROC.SEQAUD,
+//         DISP=MOD,
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SEQXTR   DD DSN=PROD.NUMBPROC.SEQXTR(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=32,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* CHECK THE RETURN CODE FROM STEP010 BEFORE SIGNING OFF THE RUN.
+//* RC=4 MEANS ONE OR MORE INPUT RECORDS WERE REJECTED TO SEQREJ;
+//* RC=16 MEANS A FATAL FILE-OPEN FAILURE. EITHER WAY OPS SHOULD
+//* LOOK BEFORE SIGNING OFF THE RUN.
+//*
+//         IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=IEFBR14
+//SYSIN    DD DUMMY
+//SYSOUT   DD SYSOUT=*
+//         ELSE
+//STEP030  EXEC PGM=IEBGENER
+//SYSUT1   DD *
+NUMBERPROC ENDED WITH A NON-ZERO RETURN CODE - REVIEW SYSOUT AND SEQREJ
+BEFORE THIS RUN IS SIGNED OFF.
+/*
+//SYSUT2   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//         ENDIF
