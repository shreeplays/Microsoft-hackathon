@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------
+      *> SEQXTR - classification extract record layout.
+      *> One record per input number, for the downstream
+      *> allocation system's nightly pickup.
+      *> ---------------------------------------------------------
+       01  SEQXTR-RECORD.
+           05  SEQXTR-SEQ-NUMBER      PIC 9(9).
+           05  SEQXTR-LANE-CODE       PIC X(1).
+           05  SEQXTR-RESULT          PIC 9(9).
+           05  SEQXTR-SIZE-ERROR-FLAG PIC X(1).
+           05  FILLER                 PIC X(12).
